@@ -1,5 +1,11 @@
 *> Author: Jonas Bakelaar (0964977)
 *> Date: March 24, 2018
+*> Modification history:
+*>   2026-08-08 - Added integer-to-Roman conversion, subtractive-notation
+*>                validation, file-run exception/summary reporting,
+*>                control-file list support, output/checkpoint datasets,
+*>                run header/trailer, batch-parameter startup and a
+*>                sum range sanity check.
 
 identification division.
 program-id. romanNumeralConverter.
@@ -8,19 +14,73 @@ environment division.
 input-output section.
 file-control.
 select ifile assign to dynamic fileName
-    organization is line sequential.
- 
+    organization is line sequential
+    file status is inputFileStatus.
+select ofile assign to dynamic outputFileName
+    organization is line sequential
+    file status is outputFileStatus.
+select efile assign to dynamic exceptionFileName
+    organization is line sequential
+    file status is exceptionFileStatus.
+select controlFile assign to dynamic controlFileName
+    organization is line sequential
+    file status is controlFileStatus.
+select checkpointFile assign to dynamic checkpointFileName
+    organization is line sequential
+    file status is checkpointFileStatus.
+
 data division.
 file section.
 fd ifile.
 01 input-record.
     02 numeralString pic X(30).
+
+fd ofile.
+01 ofile-record pic x(82).
+
+fd efile.
+01 efile-record pic x(66).
+
+fd controlFile.
+01 control-record.
+    02 controlFileNameEntry pic x(30).
+
+fd checkpointFile.
+01 checkpoint-record.
+    02 checkpointRecordNumber pic 9(6).
+    02 checkpointRowsRead pic 9(6).
+    02 checkpointRowsValid pic 9(6).
+    02 checkpointRowsInvalid pic 9(6).
+    02 checkpointGrandTotal pic 9(9).
+
 working-storage section.
 77 eof-switch pic 9 value 1.
+77 controlEofSwitch pic 9 value 1.
 01 out-record.
-    05 out1 pic X(8) value "string =".
-    05 filler pic X.
-    05 out2 pic X(30).
+    05 out1 pic x(8) value "string =".
+    05 filler pic x value space.
+    05 out2 pic x(30).
+    05 filler pic x value space.
+    05 out3 pic x(12) value "is equal to:".
+    05 filler pic x value space.
+    05 out4 pic Z(9).
+01 header-trailer-record.
+    05 htLabel pic x(12).
+    05 filler pic x value space.
+    05 htFileNameLabel pic x(6) value "file: ".
+    05 htFileName pic x(30).
+    05 filler pic x value space.
+    05 htTimeLabel pic x(11) value "timestamp: ".
+    05 htTimestamp pic x(21).
+01 exception-record.
+    05 excLineLabel pic x(6) value "line: ".
+    05 excLineNumber pic Z(6).
+    05 filler pic x value space.
+    05 excPositionLabel pic x(10) value "position: ".
+    05 excPosition pic x(3).
+    05 filler pic x value space.
+    05 excNumeralLabel pic x(9) value "numeral: ".
+    05 excNumeral pic x(30).
 77 romanNumerals pic X(30).
 77 i pic 99.
 77 j pic 99.
@@ -33,28 +93,98 @@ working-storage section.
 77 fileName pic X(30).
 77 incorrectInput pic 9.
 
+*>---Reverse (integer-to-Roman) conversion working storage---
+01 roman-value-definitions.
+    05 filler pic x(6) value "M 1000".
+    05 filler pic x(6) value "CM0900".
+    05 filler pic x(6) value "D 0500".
+    05 filler pic x(6) value "CD0400".
+    05 filler pic x(6) value "C 0100".
+    05 filler pic x(6) value "XC0090".
+    05 filler pic x(6) value "L 0050".
+    05 filler pic x(6) value "XL0040".
+    05 filler pic x(6) value "X 0010".
+    05 filler pic x(6) value "IX0009".
+    05 filler pic x(6) value "V 0005".
+    05 filler pic x(6) value "IV0004".
+    05 filler pic x(6) value "I 0001".
+01 roman-value-table redefines roman-value-definitions.
+    05 romanValueEntry occurs 13 times.
+        10 romanEntryNumeral pic x(2).
+        10 romanEntryValue pic 9(4).
+77 userNumber pic 9(4).
+77 romanConversionValue pic S9(8) usage is computational.
+77 romanConversionRemaining pic S9(8) usage is computational.
+77 romanConversionIndex pic 99.
+77 romanConversionPointer pic 999.
+77 romanConversionResult pic x(30).
+77 trimmedNumeral pic x(30).
+77 trimmedCanonical pic x(30).
+
+*>---File-run reporting/control working storage---
+77 outputFileName pic x(35).
+77 exceptionFileName pic x(35).
+77 controlFileName pic x(30).
+77 checkpointFileName pic x(35).
+77 checkpointFileStatus pic xx.
+77 outputFileStatus pic xx.
+77 exceptionFileStatus pic xx.
+77 inputFileStatus pic xx.
+77 controlFileStatus pic xx.
+77 checkpointInterval pic 9(3) value 25.
+77 lastCheckpointRecord pic 9(6) usage is computational.
+77 recordsSkipped pic 9(6) usage is computational.
+77 fileLineNumber pic 9(6) usage is computational.
+77 rowsRead pic 9(6) usage is computational.
+77 rowsValid pic 9(6) usage is computational.
+77 rowsInvalid pic 9(6) usage is computational.
+77 fileGrandTotal pic S9(9) usage is computational.
+77 rowsReadOutput pic Z(5)9.
+77 rowsValidOutput pic Z(5)9.
+77 rowsInvalidOutput pic Z(5)9.
+77 fileGrandTotalOutput pic -(8)9.
+77 excPositionNumeric pic ZZ9.
+77 batchRowsRead pic 9(6) usage is computational.
+77 batchRowsValid pic 9(6) usage is computational.
+77 batchRowsInvalid pic 9(6) usage is computational.
+77 batchGrandTotal pic S9(9) usage is computational.
+77 batchRowsReadOutput pic Z(5)9.
+77 batchRowsValidOutput pic Z(5)9.
+77 batchRowsInvalidOutput pic Z(5)9.
+77 batchGrandTotalOutput pic -(8)9.
+77 startupParameter pic x(30).
+
 procedure division.
-    perform getUserChoice
-        until userChoice is equal to "Q".
+    accept startupParameter from command-line.
+    if startupParameter is equal to spaces
+        perform getUserChoice
+            until userChoice is equal to "Q"
+    else
+        perform runBatchParameter
+    end-if.
     stop run.
 
 *>---User input stuff---
 
-*>Take user choice (Enter string, read file, or quit)
+*>Take user choice (Enter string, read file, read file list, or quit)
 getUserChoice.
-    display "Would you like to enter a string (S) or read in a file (R)? (Q to quit)".
+    display "Would you like to enter a string (S), read in a file (R), convert a number (I), or process a file list (L)? (Q to quit)".
     accept userChoice.
     if userChoice is equal to "S"
         perform enterString
     else if userChoice is equal to "R"
         perform enterFile
+    else if userChoice is equal to "I"
+        perform enterNumber
+    else if userChoice is equal to "L"
+        perform enterFileList
     else if userChoice is equal to "Q"
         set j to j *>Stop the loop
     else
         display "You must choose appropriately!"
         perform getUserChoice
     end-if.
-       
+
 enterString.
     display "enter a string!".
     accept userString.
@@ -65,19 +195,143 @@ enterFile.
     display "enter file!".
     accept fileName.
     perform useFile.
-    
+
+*>Prompt for a number, convert it to a Roman numeral
+enterNumber.
+    display "enter a number (1-3999)!".
+    accept userNumber.
+    if userNumber is less than 1 or userNumber is greater than 3999
+        display "Number out of range for Roman numerals (1-3999)"
+    else
+        move userNumber to romanConversionValue
+        perform buildRomanNumeral
+        display userNumber" is equal to: "romanConversionResult
+    end-if.
+
+*>Prompt for a control file (a list of file names), process each one
+enterFileList.
+    display "enter control file name (list of files)!".
+    accept controlFileName.
+    perform processFileList.
+
+*>---Batch/non-interactive entry point---
+
+*>Runs straight through without any interactive ACCEPTs, for scheduled jobs.
+*>A leading "@" on the parameter names a control file (a list of files);
+*>otherwise the parameter is taken as a single fileName.
+runBatchParameter.
+    if startupParameter(1:1) is equal to "@"
+        move startupParameter(2:29) to controlFileName
+        perform processFileList
+    else
+        move startupParameter to fileName
+        perform useFile
+    end-if.
+
+*>---File-list Subprograms---
+
+*>Reads a control file of fileNames and runs useFile against each one
+processFileList.
+    move 1 to controlEofSwitch.
+    move 0 to batchRowsRead.
+    move 0 to batchRowsValid.
+    move 0 to batchRowsInvalid.
+    move 0 to batchGrandTotal.
+
+    open input controlFile.
+    if controlFileStatus is not equal to "00"
+        display "unable to open control file: "
+            function trim(controlFileName) " (status " controlFileStatus ")"
+        move 0 to controlEofSwitch
+    else
+        perform readControlFileLine
+            until controlEofSwitch is equal to zero
+        close controlFile
+    end-if.
+
+    perform printBatchSummary.
+
+*>Reads one fileName from the control file and processes it
+readControlFileLine.
+    read controlFile into control-record
+        at end move zero to controlEofSwitch
+    end-read.
+    if controlEofSwitch is not equal to zero
+        and controlFileNameEntry is not equal to spaces
+        move controlFileNameEntry to fileName
+        perform useFile
+    end-if.
+
+*>Prints the combined totals across every file named in the control file
+printBatchSummary.
+    move batchRowsRead to batchRowsReadOutput.
+    move batchRowsValid to batchRowsValidOutput.
+    move batchRowsInvalid to batchRowsInvalidOutput.
+    move batchGrandTotal to batchGrandTotalOutput.
+    display "===== COMBINED SUMMARY FOR FILE LIST =====".
+    display "Files processed rows read: "batchRowsReadOutput.
+    display "Files processed rows valid: "batchRowsValidOutput.
+    display "Files processed rows invalid: "batchRowsInvalidOutput.
+    display "Files processed grand total: "batchGrandTotalOutput.
+
 *>---File Subprograms---
 
 *>Calls the loop that calculates the total for each line of the file
 useFile.
+    perform buildDerivedFileNames.
+    perform loadCheckpoint.
+
     open input ifile.
-    
-    move 1 to eof-switch.
-    
-    perform calculateFileLine
-        until eof-switch is equal to zero.
+    if inputFileStatus is not equal to "00"
+        display "unable to open input file: " function trim(fileName)
+            " (status " inputFileStatus ")"
+    else
+        if lastCheckpointRecord is greater than zero
+            open extend ofile
+            if outputFileStatus is not equal to "00"
+                open output ofile
+            end-if
+            open extend efile
+            if exceptionFileStatus is not equal to "00"
+                open output efile
+            end-if
+        else
+            open output ofile
+            open output efile
+        end-if
+
+        move 1 to eof-switch
+        move lastCheckpointRecord to fileLineNumber
+
+        perform writeRunHeader
+
+        move 0 to recordsSkipped
+        perform skipCheckpointedRecord
+            until recordsSkipped is equal to lastCheckpointRecord
+            or eof-switch is equal to zero
 
-    close ifile.
+        perform calculateFileLine
+            until eof-switch is equal to zero
+
+        perform writeRunTrailer
+
+        close ifile
+        close ofile
+        close efile
+
+        perform clearCheckpoint
+        perform printFileSummary
+        perform accumulateBatchTotals
+    end-if.
+
+*>Re-reads records already accounted for by a prior checkpoint
+skipCheckpointedRecord.
+    read ifile into input-record
+        at end move zero to eof-switch
+    end-read.
+    if eof-switch is not equal to zero
+        add 1 to recordsSkipped
+    end-if.
 
 *>Reads a line from the file, calls conversion functionality
 calculateFileLine.
@@ -85,34 +339,174 @@ calculateFileLine.
         at end move zero to eof-switch
     end-read.
     if eof-switch is not equal to zero
-        move numeralString to out2
-        move numeralString to romanNumerals
-        perform convert
+        add 1 to fileLineNumber
+        if numeralString is not equal to spaces
+            add 1 to rowsRead
+            move numeralString to romanNumerals
+            perform convert
+            if incorrectInput is equal to zero
+                add 1 to rowsValid
+                add romanNumeralsSum to fileGrandTotal
+                move numeralString to out2
+                move romanNumeralsSumOutput to out4
+                write ofile-record from out-record
+            else
+                add 1 to rowsInvalid
+                perform writeExceptionRecord
+            end-if
+        end-if
+        if function mod(fileLineNumber, checkpointInterval) is equal to zero
+            perform writeCheckpoint
+        end-if
+    end-if.
+
+*>Builds the per-run dataset names for a given input fileName
+buildDerivedFileNames.
+    move spaces to outputFileName.
+    string function trim(fileName) delimited by size
+          ".out" delimited by size
+          into outputFileName.
+    move spaces to exceptionFileName.
+    string function trim(fileName) delimited by size
+          ".exc" delimited by size
+          into exceptionFileName.
+    move spaces to checkpointFileName.
+    string function trim(fileName) delimited by size
+          ".ckpt" delimited by size
+          into checkpointFileName.
+
+*>Writes a header record identifying the source file and run timestamp
+writeRunHeader.
+    move spaces to header-trailer-record.
+    move "RUN HEADER: " to htLabel.
+    move fileName to htFileName.
+    move function current-date to htTimestamp.
+    write ofile-record from header-trailer-record.
+
+*>Writes a trailer record matching the run header, at close time
+writeRunTrailer.
+    move spaces to header-trailer-record.
+    move "RUN TRAILER:" to htLabel.
+    move fileName to htFileName.
+    move function current-date to htTimestamp.
+    write ofile-record from header-trailer-record.
+
+*>Writes one entry to the exception log for a rejected numeralString
+writeExceptionRecord.
+    move fileLineNumber to excLineNumber.
+    if k is equal to zero
+        move "N/A" to excPosition
+    else
+        move k to excPositionNumeric
+        move excPositionNumeric to excPosition
     end-if.
+    move numeralString to excNumeral.
+    write efile-record from exception-record.
 
+*>Reads the last checkpointed record number and running reconciliation
+*>counts for the current fileName, so a resumed run's summary still
+*>covers the whole file rather than just the unprocessed tail
+loadCheckpoint.
+    move 0 to lastCheckpointRecord.
+    move 0 to rowsRead.
+    move 0 to rowsValid.
+    move 0 to rowsInvalid.
+    move 0 to fileGrandTotal.
+    open input checkpointFile.
+    if checkpointFileStatus is equal to "00"
+        read checkpointFile into checkpoint-record
+            at end move 0 to lastCheckpointRecord
+        end-read
+        if checkpointFileStatus is equal to "00"
+            move checkpointRecordNumber to lastCheckpointRecord
+            move checkpointRowsRead to rowsRead
+            move checkpointRowsValid to rowsValid
+            move checkpointRowsInvalid to rowsInvalid
+            move checkpointGrandTotal to fileGrandTotal
+        end-if
+        close checkpointFile
+    end-if.
+
+*>Records the last successfully processed record and the running
+*>reconciliation counts so far, for restart
+writeCheckpoint.
+    open output checkpointFile.
+    move fileLineNumber to checkpointRecordNumber.
+    move rowsRead to checkpointRowsRead.
+    move rowsValid to checkpointRowsValid.
+    move rowsInvalid to checkpointRowsInvalid.
+    move fileGrandTotal to checkpointGrandTotal.
+    write checkpoint-record.
+    close checkpointFile.
+
+*>Clears the checkpoint once a file has been processed to completion
+clearCheckpoint.
+    open output checkpointFile.
+    move 0 to checkpointRecordNumber.
+    move 0 to checkpointRowsRead.
+    move 0 to checkpointRowsValid.
+    move 0 to checkpointRowsInvalid.
+    move 0 to checkpointGrandTotal.
+    write checkpoint-record.
+    close checkpointFile.
+
+*>Prints the rows-read/valid/invalid/grand-total reconciliation report
+printFileSummary.
+    move rowsRead to rowsReadOutput.
+    move rowsValid to rowsValidOutput.
+    move rowsInvalid to rowsInvalidOutput.
+    move fileGrandTotal to fileGrandTotalOutput.
+    display "===== FILE SUMMARY: "function trim(fileName)" =====".
+    display "Rows read: "rowsReadOutput.
+    display "Rows valid: "rowsValidOutput.
+    display "Rows invalid: "rowsInvalidOutput.
+    display "Grand total: "fileGrandTotalOutput.
+
+*>Rolls this file's totals into the combined file-list totals
+accumulateBatchTotals.
+    add rowsRead to batchRowsRead.
+    add rowsValid to batchRowsValid.
+    add rowsInvalid to batchRowsInvalid.
+    add fileGrandTotal to batchGrandTotal.
 
 *>---Main conversion functions---
-    
+
 *>Calls conversion functions, prints final sum
 convert.
     perform toLowerCase.
     move 1 to i.
     move 1 to k.
     move 0 to incorrectInput.
-    perform checkInput 
+    perform checkInput
         until i is equal to 30.
     if incorrectInput is equal to 1
-        display "Invalid Roman Numeral: "romanNumerals(k:1)
-    else 
+        perform displayInvalidNumeral
+    else
         move 0 to romanNumeralsSum
         move 0 to romanNumeralsSumOutput
         move 0 to i
         move 0 to k
         perform addingLoop
             until i is equal to 30
-        move romanNumeralsSum to romanNumeralsSumOutput
         perform toUpperCase
-        display romanNumerals" is equal to: "romanNumeralsSumOutput
+        perform checkNumeralFormat
+        if incorrectInput is equal to zero
+            perform checkNumeralRange
+        end-if
+        if incorrectInput is not equal to zero
+            perform displayInvalidNumeral
+        else
+            move romanNumeralsSum to romanNumeralsSumOutput
+            display romanNumerals" is equal to: "romanNumeralsSumOutput
+        end-if
+    end-if.
+
+*>Displays the "Invalid Roman Numeral" message for either kind of failure
+displayInvalidNumeral.
+    if k is equal to zero
+        display "Invalid Roman Numeral: "function trim(romanNumerals)
+    else
+        display "Invalid Roman Numeral: "romanNumerals(k:1)
     end-if.
 
 *>Checks user input to make sure it's a valid Roman Numeral
@@ -138,7 +532,30 @@ checkInput.
         move i to k
     end-if.
     add 1 to i.
-    
+
+*>Validates subtractive-notation grammar by round-tripping the computed
+*>sum back through the reverse (integer-to-Roman) converter: a properly
+*>formed numeral is the only spelling of its own value, so anything that
+*>does not come back out the way it went in (VVVV, IC, LL, and the like)
+*>is rejected here even though every character in it is individually valid.
+checkNumeralFormat.
+    move function trim(romanNumerals) to trimmedNumeral.
+    if trimmedNumeral is not equal to spaces
+        move romanNumeralsSum to romanConversionValue
+        perform buildRomanNumeral
+        move function trim(romanConversionResult) to trimmedCanonical
+        if trimmedNumeral is not equal to trimmedCanonical
+            move 1 to incorrectInput
+            move 0 to k
+        end-if
+    end-if.
+
+*>Rejects sums outside the range a real Roman numeral can represent
+checkNumeralRange.
+    if romanNumeralsSum is less than 1 or romanNumeralsSum is greater than 3999
+        move 1 to incorrectInput
+        move 0 to k
+    end-if.
 
 *>Loop to add the roman numerals together, calculate the total sum
 addingLoop.
@@ -276,10 +693,37 @@ addingLoop.
     end-if.
     add 1 to i.
 
+*>---Reverse (integer-to-Roman) conversion---
+
+*>Builds romanConversionResult from romanConversionValue using the
+*>standard greedy subtraction against the roman-value-table
+buildRomanNumeral.
+    move romanConversionValue to romanConversionRemaining.
+    move spaces to romanConversionResult.
+    move 1 to romanConversionPointer.
+    move 1 to romanConversionIndex.
+    perform buildRomanDigit
+        until romanConversionRemaining is equal to zero
+        or romanConversionIndex is greater than 13.
+
+*>Subtracts one table entry's worth of value and appends its numeral
+buildRomanDigit.
+    if romanConversionRemaining is greater than or equal to
+            romanEntryValue(romanConversionIndex)
+        subtract romanEntryValue(romanConversionIndex)
+            from romanConversionRemaining
+        string romanEntryNumeral(romanConversionIndex) delimited by space
+            into romanConversionResult
+            with pointer romanConversionPointer
+        end-string
+    else
+        add 1 to romanConversionIndex
+    end-if.
+
 *>---Helper subprogram(s)---
 
 toLowerCase.
     move Function Lower-case(romanNumerals) to romanNumerals.
-    
+
 toUpperCase.
     move Function Upper-case(romanNumerals) to romanNumerals.
